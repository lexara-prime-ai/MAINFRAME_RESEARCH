@@ -0,0 +1,6 @@
+      *> ssnsw.cpy
+      *> Result switch for the shared SSA-format validation paragraph
+      *> (ssnchk.cpy).  COPY alongside ssnfld.cpy in WORKING-STORAGE.
+       01  SSN-VALID-SW                pic x(01) value "N".
+           88  SSN-IS-VALID                       value "Y".
+           88  SSN-IS-INVALID                     value "N".
