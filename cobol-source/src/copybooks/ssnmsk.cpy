@@ -0,0 +1,8 @@
+      *> ssnmsk.cpy
+      *> Masked SSN for on-screen display - only the last four digits
+      *> are shown, the rest replaced with X's.  COPY alongside
+      *> ssnfld.cpy in WORKING-STORAGE; PERFORM MASK-SSN (ssnmskp.cpy)
+      *> after SSN-FIELDS is populated to refresh it.
+       01  SSN-MASKED.
+           05  filler                  pic x(05) value "XXXXX".
+           05  SSN-MASKED-SERIAL       pic 9(04).
