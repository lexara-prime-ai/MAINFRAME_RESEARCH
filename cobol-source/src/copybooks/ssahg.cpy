@@ -0,0 +1,9 @@
+      *> ssahg.cpy
+      *> SSA high-group validity list - the highest SSN group ever
+      *> issued for each area, as of the list's cutoff date.  COPY
+      *> into FILE SECTION under the program's own FD/SELECT for
+      *> SSA-HIGH-GROUP-FILE.
+       FD  SSA-HIGH-GROUP-FILE.
+       01  SSA-HIGH-GROUP-RECORD.
+           05  SSAHG-AREA              pic 9(03).
+           05  SSAHG-VALUE             pic 9(02).
