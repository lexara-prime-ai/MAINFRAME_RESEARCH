@@ -0,0 +1,9 @@
+      *> ssnckpt.cpy
+      *> Restart checkpoint for working_with_input's batch intake run
+      *> - last SSN key successfully posted and the count of
+      *> transactions processed so far.  COPY into FILE SECTION under
+      *> the program's own FD/SELECT for SSN-CHECKPOINT-FILE.
+       FD  SSN-CHECKPOINT-FILE.
+       01  SSN-CHECKPOINT-RECORD.
+           05  CKPT-LAST-SSN           pic x(09).
+           05  CKPT-RECORD-COUNT       pic 9(09).
