@@ -0,0 +1,10 @@
+      *> auditrec.cpy
+      *> SSN-capture audit trail record - who enrolled which SSN, and
+      *> when.  COPY into FILE SECTION under the program's own
+      *> FD/SELECT for SSN-AUDIT-FILE.
+       FD  SSN-AUDIT-FILE.
+       01  SSN-AUDIT-RECORD.
+           05  AUD-SSN                 pic x(09).
+           05  AUD-OPERATOR-ID         pic x(08).
+           05  AUD-DATE                pic 9(08).
+           05  AUD-TIME                pic 9(08).
