@@ -0,0 +1,10 @@
+      *> ratesrec.cpy
+      *> Named-constants rates file - lets operations add or correct a
+      *> constant (PI, unit conversion factors for the pipe-size
+      *> sheets) by updating a file instead of a program change.
+      *> COPY into FILE SECTION under the program's own FD/SELECT for
+      *> RATES-FILE.
+       FD  RATES-FILE.
+       01  RATE-RECORD.
+           05  RATE-NAME               pic x(15).
+           05  RATE-VALUE              pic s9(03)v9(06).
