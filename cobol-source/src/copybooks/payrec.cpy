@@ -0,0 +1,11 @@
+      *> payrec.cpy
+      *> Fixed-width interface record in payroll's intake layout.
+      *> COPY into FILE SECTION under the program's own FD/SELECT for
+      *> PAYROLL-INTERFACE-FILE.
+       FD  PAYROLL-INTERFACE-FILE.
+       01  PAYROLL-INTERFACE-RECORD.
+           05  PAY-SSN                 pic x(09).
+           05  PAY-NAME                pic x(30).
+           05  PAY-HIRE-DATE           pic x(08).
+           05  PAY-STATUS              pic x(01).
+           05  filler                  pic x(32).
