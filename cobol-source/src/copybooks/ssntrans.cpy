@@ -0,0 +1,10 @@
+      *> ssntrans.cpy
+      *> Overnight SSN enrollment transaction record read by
+      *> working_with_input's batch intake run.  COPY into FILE
+      *> SECTION under the program's own FD/SELECT for
+      *> SSN-TRANS-FILE.
+       FD  SSN-TRANS-FILE.
+       01  SSN-TRANS-RECORD.
+           05  TRN-SSN                 pic x(09).
+           05  TRN-OPERATOR-ID         pic x(08).
+           05  TRN-NAME                pic x(30).
