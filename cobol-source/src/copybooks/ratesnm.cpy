@@ -0,0 +1,6 @@
+      *> ratesnm.cpy
+      *> Named constant keys on the RATES-FILE, so callers look up a
+      *> rate by name instead of hand-typing the literal.
+       01  RATE-NAME-PI                pic x(15) value "PI".
+       01  RATE-NAME-IN-TO-MM          pic x(15) value "IN-TO-MM".
+       01  RATE-NAME-FT-TO-M           pic x(15) value "FT-TO-M".
