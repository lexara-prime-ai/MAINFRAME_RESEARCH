@@ -0,0 +1,6 @@
+      *> ssnmskp.cpy
+      *> Shared SSN-masking paragraph.  COPY into the PROCEDURE
+      *> DIVISION of any program that has also COPYed ssnfld.cpy and
+      *> ssnmsk.cpy into WORKING-STORAGE.
+       mask-ssn.
+           move SSN-SERIAL to SSN-MASKED-SERIAL.
