@@ -0,0 +1,11 @@
+      *> ssnfld.cpy
+      *> Common 3-2-4 Social Security Number layout, shared by every
+      *> program that captures, stores, or displays an SSN.  Carries a
+      *> flat text view (for ACCEPT/DISPLAY and file keys) redefined by
+      *> the area/group/serial breakdown used for format validation.
+       01  SSN-NUMBER.
+           05  SSN-TEXT                pic x(09).
+           05  SSN-FIELDS redefines SSN-TEXT.
+               10  SSN-AREA            pic 9(03).
+               10  SSN-GROUP           pic 9(02).
+               10  SSN-SERIAL          pic 9(04).
