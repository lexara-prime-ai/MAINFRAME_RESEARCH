@@ -0,0 +1,19 @@
+      *> ssnchk.cpy
+      *> Shared SSA-format validation paragraph.  COPY into the
+      *> PROCEDURE DIVISION of any program that has also COPYed
+      *> ssnfld.cpy and ssnsw.cpy into WORKING-STORAGE.  PERFORM
+      *> VALIDATE-SSN-FORMAT and test SSN-IS-VALID / SSN-IS-INVALID.
+      *>
+      *> Rejects the ranges the SSA never issued: area 000, 666, or
+      *> 900-999, group 00, and serial 0000.
+       validate-ssn-format.
+           set ssn-is-valid to true
+           if ssn-area = 000 or ssn-area = 666 or ssn-area >= 900
+               set ssn-is-invalid to true
+           end-if
+           if ssn-group = 00
+               set ssn-is-invalid to true
+           end-if
+           if ssn-serial = 0000
+               set ssn-is-invalid to true
+           end-if.
