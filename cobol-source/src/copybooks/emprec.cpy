@@ -0,0 +1,17 @@
+      *> emprec.cpy
+      *> Employee master record.  COPY into FILE SECTION under the
+      *> program's own FD/SELECT for EMPLOYEE-MASTER-FILE; key is the
+      *> flat 9-byte SSN text so the SSN-NUMBER group (ssnfld.cpy) can
+      *> be moved straight in as the access key.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EMP-SSN-KEY             pic x(09).
+           05  EMP-SSN-FIELDS redefines EMP-SSN-KEY.
+               10  EMP-SSN-AREA        pic 9(03).
+               10  EMP-SSN-GROUP       pic 9(02).
+               10  EMP-SSN-SERIAL      pic 9(04).
+           05  EMP-NAME                pic x(30).
+           05  EMP-HIRE-DATE           pic x(08).
+           05  EMP-STATUS              pic x(01).
+               88  EMP-ACTIVE                  value "A".
+               88  EMP-INACTIVE                value "I".
