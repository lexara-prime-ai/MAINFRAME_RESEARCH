@@ -3,17 +3,277 @@
        program-id. working_with_input.
        author. Irfan Ghat.
        date-written.May 23rd 2024
+      *> modified Aug 9th 2026 - replaced the flat pic x(30) capture
+      *> with the shared ssnfld copybook so this uses the same 3-2-4
+      *> layout and format check as demo and numbers.
+      *> modified Aug 9th 2026 - append every capture to the SSN
+      *> audit trail file (operator id, date, time).
+      *> modified Aug 9th 2026 - re-prompt the operator instead of
+      *> accepting a non-numeric or wrong-length entry.
+      *> modified Aug 9th 2026 - added a batch intake run over the
+      *> overnight SSN-TRANS file, with a checkpoint written every
+      *> WS-CHECKPOINT-INTERVAL transactions so an abended run can
+      *> restart without reprocessing everything already posted.
+      *> interactive single-entry mode is kept for when no SSNTRANS
+      *> file is present.
+      *> modified Aug 9th 2026 - look up the employee master before
+      *> enrolling; reject the SSN as a duplicate if it is already on
+      *> file, otherwise post the new employee record.
+      *> modified Aug 9th 2026 - mask the SSN on screen (last four
+      *> digits only); the full value still goes to the master and
+      *> audit files.
+      *> modified Aug 9th 2026 - mask (or omit) the SSN in the batch
+      *> reject messages too - they were displaying the raw value.
+      *> modified Aug 9th 2026 - checkpoint/restart now keys off a
+      *> single records-read counter for both the interval trigger
+      *> and the restart skip position, so a reject or duplicate
+      *> ahead of a checkpoint no longer throws the restart position
+      *> off; the restart position is cross-checked against the
+      *> checkpoint's CKPT-LAST-SSN as well.
+      *> modified Aug 9th 2026 - reset the skip-position counters at
+      *> the start of every batch-intake-run; working_with_input is
+      *> CALLed as a subprogram from menu now, and WORKING-STORAGE
+      *> survives across repeated CALLs in one run unit, so a second
+      *> intake run in the same menu session was starting its restart
+      *> skip from the prior run's leftover count instead of zero.
+      *> modified Aug 9th 2026 - added entry point WORKINPT.  This
+      *> PROGRAM-ID is too long for an 8-character LOADLIB member
+      *> name, so WORKINPT is the external name the JCL PGM= and
+      *> menu's CALL actually resolve against; the descriptive
+      *> PROGRAM-ID stays for source readability.
+      *> modified Aug 9th 2026 - read-checkpoint now reads SSNCKPT
+      *> through to end of file and keeps the last record seen instead
+      *> of just the first; write-checkpoint opens EXTEND (falling
+      *> back to OUTPUT the first time, same as write-audit-record) so
+      *> SSNCKPT is a genuine append-only checkpoint log - a restart
+      *> past the first checkpoint interval was otherwise resuming
+      *> from the earliest checkpoint written, not the latest.
        environment division.
-       
+       input-output section.
+       file-control.
+           select ssn-audit-file assign to "SSNAUDIT"
+               organization line sequential
+               file status WS-AUDIT-STATUS.
+           select ssn-trans-file assign to "SSNTRANS"
+               organization line sequential
+               file status WS-TRANS-STATUS.
+           select ssn-checkpoint-file assign to "SSNCKPT"
+               organization line sequential
+               file status WS-CKPT-STATUS.
+           select employee-master-file assign to "EMPMAST"
+               organization indexed
+               access mode random
+               record key EMP-SSN-KEY
+               file status WS-EMP-STATUS.
+
        data division.
        file section.
+       COPY auditrec.
+       COPY ssntrans.
+       COPY ssnckpt.
+       COPY emprec.
+
        working-storage section.
-       *> Social Security Number.
-       01 SocialSecurityNumber pic x(30) value "[OUTPUT] ->"
-       
+       COPY ssnfld.
+       COPY ssnsw.
+       COPY ssnmsk.
+       01  WS-AUDIT-STATUS             pic xx value "00".
+       01  WS-OPERATOR-ID              pic x(08).
+       01  WS-SSN-ENTRY-SW             pic x(01) value "N".
+           88  SSN-ENTRY-VALID                    value "Y".
+           88  SSN-ENTRY-RETRY                    value "N".
+
+       01  WS-TRANS-STATUS             pic xx value "00".
+           88  WS-TRANS-OK                       value "00".
+           88  WS-TRANS-EOF                      value "10".
+       01  WS-CKPT-STATUS              pic xx value "00".
+           88  WS-CKPT-OK                         value "00".
+           88  WS-CKPT-EOF                        value "10".
+       01  WS-CHECKPOINT-INTERVAL      pic 9(05) value 01000.
+       01  WS-RESTART-COUNT            pic 9(09) value 0.
+       01  WS-SKIP-COUNT               pic 9(09) value 0.
+       01  WS-LAST-SKIPPED-SSN         pic x(09) value spaces.
+       01  WS-RECORDS-PROCESSED        pic 9(09) value 0.
+       01  WS-CKPT-QUOTIENT            pic 9(09) value 0.
+       01  WS-CKPT-REMAINDER           pic 9(09) value 0.
+
+       01  WS-EMP-STATUS               pic xx value "00".
+       01  WS-NEW-EMP-NAME             pic x(30).
+       01  WS-ENROLL-SW                pic x(01) value "N".
+           88  ENROLL-OK                          value "Y".
+           88  ENROLL-DUPLICATE                   value "N".
+
        procedure division.
-       display "Input Social Security Number: " with no advancing
-       accept SocialSecurityNumber
-       display "[SSN] -> " SocialSecurityNumber
+       entry "WORKINPT".
+       perform open-employee-master
+
+       open input ssn-trans-file
+       if WS-TRANS-OK
+           perform batch-intake-run
+       else
+           perform interactive-intake
+       end-if
+
+       close employee-master-file
+       goback.
+
+       open-employee-master.
+           open i-o employee-master-file
+           if WS-EMP-STATUS not = "00"
+               open output employee-master-file
+               close employee-master-file
+               open i-o employee-master-file
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> batch intake - overnight SSN-TRANS file, checkpoint/restart
+      *> ---------------------------------------------------------
+       batch-intake-run.
+           move 0 to WS-SKIP-COUNT
+           move 0 to WS-RESTART-COUNT
+           move spaces to WS-LAST-SKIPPED-SSN
+           perform read-checkpoint
+           perform skip-already-processed
+               until WS-SKIP-COUNT >= WS-RESTART-COUNT or WS-TRANS-EOF
+           if WS-RESTART-COUNT > 0 and WS-LAST-SKIPPED-SSN not = CKPT-LAST-SSN
+               display "[SSN] -> checkpoint mismatch, restart position may be wrong"
+           end-if
+           move WS-SKIP-COUNT to WS-RECORDS-PROCESSED
+           perform process-trans-record until WS-TRANS-EOF
+           close ssn-trans-file.
+
+       read-checkpoint.
+           open input ssn-checkpoint-file
+           if WS-CKPT-OK
+               perform read-next-checkpoint-record until WS-CKPT-EOF
+               close ssn-checkpoint-file
+           end-if.
+
+       read-next-checkpoint-record.
+           read ssn-checkpoint-file
+               at end
+                   set WS-CKPT-EOF to true
+               not at end
+                   move CKPT-RECORD-COUNT to WS-RESTART-COUNT
+           end-read.
+
+       skip-already-processed.
+           read ssn-trans-file
+               at end
+                   set WS-TRANS-EOF to true
+               not at end
+                   add 1 to WS-SKIP-COUNT
+                   move TRN-SSN to WS-LAST-SKIPPED-SSN
+           end-read.
+
+       process-trans-record.
+           read ssn-trans-file
+               at end
+                   set WS-TRANS-EOF to true
+               not at end
+                   add 1 to WS-RECORDS-PROCESSED
+                   move TRN-SSN to SSN-TEXT
+                   move TRN-OPERATOR-ID to WS-OPERATOR-ID
+                   if SSN-TEXT is not numeric
+                       display "[SSN] -> entry rejected - not numeric"
+                   else
+                       perform validate-ssn-format
+                       if SSN-IS-INVALID
+                           perform mask-ssn
+                           display "[SSN] -> " SSN-MASKED " rejected - invalid format"
+                       else
+                           move TRN-NAME to WS-NEW-EMP-NAME
+                           perform enroll-employee
+                           if ENROLL-OK
+                               perform mask-ssn
+                               display "[SSN] -> " SSN-MASKED
+                               perform write-audit-record
+                           end-if
+                       end-if
+                   end-if
+                   divide WS-RECORDS-PROCESSED by WS-CHECKPOINT-INTERVAL
+                       giving WS-CKPT-QUOTIENT
+                       remainder WS-CKPT-REMAINDER
+                   if WS-CKPT-REMAINDER = 0
+                       perform write-checkpoint
+                   end-if
+           end-read.
+
+       write-checkpoint.
+           move SSN-TEXT to CKPT-LAST-SSN
+           move WS-RECORDS-PROCESSED to CKPT-RECORD-COUNT
+           open extend ssn-checkpoint-file
+           if WS-CKPT-STATUS not = "00"
+               open output ssn-checkpoint-file
+           end-if
+           write SSN-CHECKPOINT-RECORD
+           close ssn-checkpoint-file.
+
+      *> ---------------------------------------------------------
+      *> interactive single-entry mode (no SSNTRANS file present)
+      *> ---------------------------------------------------------
+       interactive-intake.
+           display "Operator ID: " with no advancing
+           accept WS-OPERATOR-ID
+
+           perform prompt-for-ssn until SSN-ENTRY-VALID
+
+           display "Employee Name: " with no advancing
+           accept WS-NEW-EMP-NAME
+
+           perform enroll-employee
+           if ENROLL-OK
+               perform mask-ssn
+               display "[SSN] -> " SSN-MASKED
+               perform write-audit-record
+           end-if.
+
+       prompt-for-ssn.
+           display "Input Social Security Number: " with no advancing
+           accept SSN-TEXT
+           if SSN-TEXT is not numeric
+               display "[SSN] -> must be 9 numeric digits, re-enter"
+               set SSN-ENTRY-RETRY to true
+           else
+               perform validate-ssn-format
+               if SSN-IS-INVALID
+                   display "[SSN] -> not a valid social security number, re-enter"
+                   set SSN-ENTRY-RETRY to true
+               else
+                   set SSN-ENTRY-VALID to true
+               end-if
+           end-if.
+
+      *> ---------------------------------------------------------
+      *> employee master - duplicate check and enrollment
+      *> ---------------------------------------------------------
+       enroll-employee.
+           move SSN-TEXT to EMP-SSN-KEY
+           read employee-master-file
+           if WS-EMP-STATUS = "00"
+               perform mask-ssn
+               display "[SSN] -> " SSN-MASKED " rejected - duplicate enrollment"
+               set ENROLL-DUPLICATE to true
+           else
+               move SSN-TEXT to EMP-SSN-KEY
+               move WS-NEW-EMP-NAME to EMP-NAME
+               accept EMP-HIRE-DATE from date yyyymmdd
+               set EMP-ACTIVE to true
+               write EMPLOYEE-MASTER-RECORD
+               set ENROLL-OK to true
+           end-if.
+
+       write-audit-record.
+           move SSN-TEXT to AUD-SSN
+           move WS-OPERATOR-ID to AUD-OPERATOR-ID
+           accept AUD-DATE from date yyyymmdd
+           accept AUD-TIME from time
+           open extend ssn-audit-file
+           if WS-AUDIT-STATUS not = "00"
+               open output ssn-audit-file
+           end-if
+           write SSN-AUDIT-RECORD
+           close ssn-audit-file.
 
-       stop run
\ No newline at end of file
+       COPY ssnchk.
+       COPY ssnmskp.
