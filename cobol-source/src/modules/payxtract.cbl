@@ -0,0 +1,64 @@
+       >>SOURCE FORMAT FREE
+       identification division.
+       program-id. payxtract.
+       author. Irfan Ghat.
+       date-written.Aug 9th 2026
+      *> nightly extract - reads the employee master keyed by SSNum
+      *> and writes a fixed-width interface file in payroll's intake
+      *> layout, so enrollments captured through working_with_input
+      *> reach payroll without anyone re-keying names and SSNs.
+      *> modified Aug 9th 2026 - added entry point PAYXTRCT and wired
+      *> this into nightjob.jcl as STEP040, right after the intake
+      *> step that updates EMPMAST - PAYXTRACT (9 characters) is one
+      *> character too long for a LOADLIB member name.
+       environment division.
+       input-output section.
+       file-control.
+           select employee-master-file assign to "EMPMAST"
+               organization indexed
+               access mode sequential
+               record key EMP-SSN-KEY
+               file status WS-EMP-STATUS.
+           select payroll-interface-file assign to "PAYXTR"
+               organization sequential
+               file status WS-PAY-STATUS.
+
+       data division.
+       file section.
+       COPY emprec.
+       COPY payrec.
+
+       working-storage section.
+       01  WS-EMP-STATUS               pic xx value "00".
+           88  WS-EMP-OK                           value "00".
+           88  WS-EMP-EOF                          value "10".
+       01  WS-PAY-STATUS               pic xx value "00".
+       01  WS-EXTRACT-COUNT            pic 9(07) value 0.
+
+       procedure division.
+       entry "PAYXTRCT".
+       open input employee-master-file
+       if not WS-EMP-OK
+           display "[PAYXTRACT] no employee master file present - skipping extract"
+       else
+           open output payroll-interface-file
+           perform extract-employee-record until WS-EMP-EOF
+           close employee-master-file
+           close payroll-interface-file
+           display "[PAYXTRACT] records extracted: " WS-EXTRACT-COUNT
+       end-if
+
+       stop run.
+
+       extract-employee-record.
+           read employee-master-file
+               at end
+                   set WS-EMP-EOF to true
+               not at end
+                   move EMP-SSN-KEY to PAY-SSN
+                   move EMP-NAME to PAY-NAME
+                   move EMP-HIRE-DATE to PAY-HIRE-DATE
+                   move EMP-STATUS to PAY-STATUS
+                   write PAYROLL-INTERFACE-RECORD
+                   add 1 to WS-EXTRACT-COUNT
+           end-read.
