@@ -0,0 +1,147 @@
+       >>SOURCE FORMAT FREE
+       identification division.
+       program-id. ssarecon.
+       author. Irfan Ghat.
+       date-written.Aug 9th 2026
+      *> cross-checks every SSArea/SSGroup on the employee master
+      *> against a loaded copy of the SSA high-group validity list,
+      *> flagging any record whose group was never issued as of the
+      *> list's cutoff - catches enrollments that pass the basic
+      *> SSA-format check but were never real.
+      *> modified Aug 9th 2026 - widened TL-EMPLOYEE-COUNT/
+      *> TL-EXCEPTION-COUNT to match their 7-digit source counters so
+      *> a large run can't truncate the trailer totals.
+       environment division.
+       input-output section.
+       file-control.
+           select employee-master-file assign to "EMPMAST"
+               organization indexed
+               access mode sequential
+               record key EMP-SSN-KEY
+               file status WS-EMP-STATUS.
+           select ssa-high-group-file assign to "SSAHGLST"
+               organization sequential
+               file status WS-SSAHG-STATUS.
+           select ssa-exception-file assign to "SSAEXCPT"
+               organization line sequential
+               file status WS-EXCPT-STATUS.
+
+       data division.
+       file section.
+       COPY emprec.
+       COPY ssahg.
+
+       FD  ssa-exception-file.
+       01  SSA-EXCEPTION-RECORD        pic x(80).
+
+       working-storage section.
+       01  WS-EMP-STATUS               pic xx value "00".
+           88  WS-EMP-OK                           value "00".
+           88  WS-EMP-EOF                          value "10".
+       01  WS-SSAHG-STATUS             pic xx value "00".
+           88  WS-SSAHG-OK                         value "00".
+           88  WS-SSAHG-EOF                        value "10".
+       01  WS-EXCPT-STATUS             pic xx value "00".
+
+       01  SSA-HIGH-GROUP-TABLE.
+           05  SSA-HG-ENTRY occurs 1000 times
+                   indexed by SSA-HG-IDX.
+               10  SSA-HG-AREA         pic 9(03).
+               10  SSA-HG-VALUE        pic 9(02).
+       01  WS-SSAHG-COUNT              pic 9(04) value 0.
+
+       01  WS-SSAHG-FOUND-SW           pic x(01) value "N".
+           88  SSAHG-FOUND                        value "Y".
+           88  SSAHG-NOT-FOUND                     value "N".
+
+       01  WS-EMPLOYEE-COUNT           pic 9(07) value 0.
+       01  WS-EXCEPTION-COUNT          pic 9(07) value 0.
+
+       01  WS-EXCEPTION-LINE.
+           05  filler                  pic x(02) value spaces.
+           05  XL-SSN                  pic x(09).
+           05  filler                  pic x(03) value spaces.
+           05  XL-NAME                 pic x(30).
+           05  filler                  pic x(03) value spaces.
+           05  XL-REASON               pic x(30).
+
+       01  WS-TRAILER-LINE.
+           05  filler                  pic x(02) value spaces.
+           05  filler                  pic x(17) value
+               "EMPLOYEES CHECKED:".
+           05  TL-EMPLOYEE-COUNT       pic zzz,zzz,zz9.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(18) value
+               "EXCEPTIONS FLAGGED:".
+           05  TL-EXCEPTION-COUNT      pic zzz,zzz,zz9.
+
+       procedure division.
+       open input ssa-high-group-file
+       if not WS-SSAHG-OK
+           display "[SSARECON] no SSA high-group list present - skipping reconciliation"
+       else
+           perform load-high-group-table until WS-SSAHG-EOF
+           close ssa-high-group-file
+
+           open input employee-master-file
+           if not WS-EMP-OK
+               display "[SSARECON] no employee master file present - skipping reconciliation"
+           else
+               open output ssa-exception-file
+               perform check-employee-record until WS-EMP-EOF
+               perform print-trailer
+               close employee-master-file
+               close ssa-exception-file
+           end-if
+       end-if
+
+       stop run.
+
+       load-high-group-table.
+           read ssa-high-group-file
+               at end
+                   set WS-SSAHG-EOF to true
+               not at end
+                   add 1 to WS-SSAHG-COUNT
+                   move SSAHG-AREA to SSA-HG-AREA(WS-SSAHG-COUNT)
+                   move SSAHG-VALUE to SSA-HG-VALUE(WS-SSAHG-COUNT)
+           end-read.
+
+       check-employee-record.
+           read employee-master-file
+               at end
+                   set WS-EMP-EOF to true
+               not at end
+                   add 1 to WS-EMPLOYEE-COUNT
+                   perform search-high-group-table
+                   if SSAHG-NOT-FOUND
+                       move EMP-SSN-KEY to XL-SSN
+                       move EMP-NAME to XL-NAME
+                       move "AREA NEVER ISSUED" to XL-REASON
+                       write SSA-EXCEPTION-RECORD from WS-EXCEPTION-LINE
+                       add 1 to WS-EXCEPTION-COUNT
+                   else
+                       if EMP-SSN-GROUP > SSA-HG-VALUE(SSA-HG-IDX)
+                           move EMP-SSN-KEY to XL-SSN
+                           move EMP-NAME to XL-NAME
+                           move "GROUP NEVER ISSUED" to XL-REASON
+                           write SSA-EXCEPTION-RECORD from WS-EXCEPTION-LINE
+                           add 1 to WS-EXCEPTION-COUNT
+                       end-if
+                   end-if
+           end-read.
+
+       search-high-group-table.
+           set SSAHG-NOT-FOUND to true
+           set SSA-HG-IDX to 1
+           search SSA-HG-ENTRY
+               at end
+                   set SSAHG-NOT-FOUND to true
+               when SSA-HG-AREA(SSA-HG-IDX) = EMP-SSN-AREA
+                   set SSAHG-FOUND to true
+           end-search.
+
+       print-trailer.
+           move WS-EMPLOYEE-COUNT to TL-EMPLOYEE-COUNT
+           move WS-EXCEPTION-COUNT to TL-EXCEPTION-COUNT
+           write SSA-EXCEPTION-RECORD from WS-TRAILER-LINE.
