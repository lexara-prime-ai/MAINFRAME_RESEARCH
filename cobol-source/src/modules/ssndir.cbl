@@ -0,0 +1,145 @@
+       >>SOURCE FORMAT FREE
+       identification division.
+       program-id. ssndir.
+       author. Irfan Ghat.
+       date-written.Aug 9th 2026
+      *> prints the employee SSN directory off the employee master
+      *> file - page headers, a control break on SSN area, and a
+      *> trailer with a record count and a hash total of the serial
+      *> number, formatted for the line printer.
+      *> modified Aug 9th 2026 - widened TL-RECORD-COUNT/TL-HASH-TOTAL
+      *> to match WS-RECORD-COUNT/WS-HASH-TOTAL's digit widths so a
+      *> large run can't truncate the trailer totals.
+       environment division.
+       input-output section.
+       file-control.
+           select employee-master-file assign to "EMPMAST"
+               organization indexed
+               access mode sequential
+               record key EMP-SSN-KEY
+               file status WS-EMP-STATUS.
+           select ssn-directory-report-file assign to "SSNDIR"
+               organization line sequential
+               file status WS-RPT-STATUS.
+
+       data division.
+       file section.
+       COPY emprec.
+
+       FD  ssn-directory-report-file.
+       01  SSN-DIRECTORY-RECORD        pic x(80).
+
+       working-storage section.
+       01  WS-EMP-STATUS               pic xx value "00".
+           88  WS-EMP-OK                          value "00".
+           88  WS-EMP-EOF                          value "10".
+       01  WS-RPT-STATUS               pic xx value "00".
+       01  WS-PAGE-NUMBER              pic 9(03) value 1.
+       01  WS-LINE-COUNT               pic 9(03) value 99.
+       01  WS-LINES-PER-PAGE           pic 9(03) value 50.
+       01  WS-FIRST-RECORD-SW          pic x(01) value "Y".
+           88  WS-FIRST-RECORD                    value "Y".
+       01  WS-PREV-AREA                pic 9(03) value zeros.
+       01  WS-RECORD-COUNT             pic 9(07) value 0.
+       01  WS-HASH-TOTAL               pic 9(09) value 0.
+
+       01  WS-HEADING-LINE-1.
+           05  filler                  pic x(30) value spaces.
+           05  filler                  pic x(22) value
+               "EMPLOYEE SSN DIRECTORY".
+           05  filler                  pic x(20) value spaces.
+           05  filler                  pic x(05) value "PAGE ".
+           05  HL1-PAGE-NUMBER         pic zz9.
+
+       01  WS-HEADING-LINE-2.
+           05  filler                  pic x(03) value "SSN".
+           05  filler                  pic x(09) value spaces.
+           05  filler                  pic x(04) value "AREA".
+           05  filler                  pic x(04) value spaces.
+           05  filler                  pic x(05) value "GROUP".
+           05  filler                  pic x(03) value spaces.
+           05  filler                  pic x(06) value "SERIAL".
+           05  filler                  pic x(04) value spaces.
+           05  filler                  pic x(11) value "NAME".
+
+       01  WS-AREA-BREAK-LINE.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(10) value "-- AREA ".
+           05  ABL-AREA                pic 999.
+           05  filler                  pic x(04) value " --".
+
+       01  WS-DETAIL-LINE.
+           05  filler                  pic x(02) value spaces.
+           05  DL-AREA                 pic 999.
+           05  filler                  pic x(08) value spaces.
+           05  DL-GROUP                pic 99.
+           05  filler                  pic x(07) value spaces.
+           05  DL-SERIAL               pic 9999.
+           05  filler                  pic x(06) value spaces.
+           05  DL-NAME                 pic x(30).
+
+       01  WS-TRAILER-LINE.
+           05  filler                  pic x(02) value spaces.
+           05  filler                  pic x(14) value "RECORD COUNT: ".
+           05  TL-RECORD-COUNT         pic zzz,zzz,zz9.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(20) value
+               "HASH TOTAL (SERIAL):".
+           05  TL-HASH-TOTAL           pic zzz,zzz,zz9.
+
+       procedure division.
+       open input employee-master-file
+       if not WS-EMP-OK
+           display "[SSNDIR] no employee master file present - skipping report"
+       else
+           open output ssn-directory-report-file
+           perform print-directory-report until WS-EMP-EOF
+           perform print-trailer
+           close employee-master-file
+           close ssn-directory-report-file
+       end-if
+
+       stop run.
+
+       print-directory-report.
+           read employee-master-file
+               at end
+                   set WS-EMP-EOF to true
+               not at end
+                   if WS-FIRST-RECORD or EMP-SSN-AREA not = WS-PREV-AREA
+                       if WS-FIRST-RECORD
+                           set WS-FIRST-RECORD-SW to "N"
+                       else
+                           perform print-area-break
+                       end-if
+                       move EMP-SSN-AREA to WS-PREV-AREA
+                   end-if
+                   if WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       perform print-page-heading
+                   end-if
+                   move EMP-SSN-AREA to DL-AREA
+                   move EMP-SSN-GROUP to DL-GROUP
+                   move EMP-SSN-SERIAL to DL-SERIAL
+                   move EMP-NAME to DL-NAME
+                   write SSN-DIRECTORY-RECORD from WS-DETAIL-LINE
+                   add 1 to WS-LINE-COUNT
+                   add 1 to WS-RECORD-COUNT
+                   add EMP-SSN-SERIAL to WS-HASH-TOTAL
+           end-read.
+
+       print-page-heading.
+           move WS-PAGE-NUMBER to HL1-PAGE-NUMBER
+           write SSN-DIRECTORY-RECORD from WS-HEADING-LINE-1
+           write SSN-DIRECTORY-RECORD from WS-HEADING-LINE-2
+           add 1 to WS-PAGE-NUMBER
+           move 2 to WS-LINE-COUNT.
+
+       print-area-break.
+           move WS-PREV-AREA to ABL-AREA
+           write SSN-DIRECTORY-RECORD from WS-AREA-BREAK-LINE
+           add 1 to WS-LINE-COUNT.
+
+       print-trailer.
+           move WS-RECORD-COUNT to TL-RECORD-COUNT
+           move WS-HASH-TOTAL to TL-HASH-TOTAL
+           write SSN-DIRECTORY-RECORD from WS-TRAILER-LINE.
