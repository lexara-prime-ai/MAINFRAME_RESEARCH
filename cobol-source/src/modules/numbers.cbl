@@ -3,22 +3,147 @@
        program-id. numbers.
        author. Irfan Ghat.
        date-written.May 24th 2024
+      *> modified Aug 9th 2026 - replaced the hand-rolled VAL_4 SSN
+      *> group with the shared ssnfld copybook.
+      *> modified Aug 9th 2026 - added a batch mode that reads a
+      *> sequential radius/diameter file and writes a circumference
+      *> and area report for the pipe-fitting size sheets.
+      *> modified Aug 9th 2026 - PIValue is now loaded from the RATES
+      *> file at start-of-run (named constant "PI") instead of being a
+      *> compiled-in literal; falls back to 3.14 if the rates file
+      *> isn't present.
+      *> modified Aug 9th 2026 - write a control-total trailer record
+      *> (record count, sum of computed areas) at the end of the
+      *> report so the run can be balanced against the input file.
+      *> modified Aug 9th 2026 - widened WS-AREA/RL-AREA/TL-AREA-TOTAL
+      *> so the area computation can't silently truncate at the top
+      *> end of the radius range IN-RADIUS allows.
+      *> modified Aug 9th 2026 - zero the run counters at the top of
+      *> batch-calculate-pipe-sizes (numbers is CALLed as a subprogram
+      *> from menu now, and WORKING-STORAGE survives across repeated
+      *> CALLs in one run unit - without this a second run in the same
+      *> menu session added its trailer totals on top of the first's);
+      *> widened TL-RECORD-COUNT to match WS-RUN-RECORD-COUNT's 7
+      *> digits so a run of a million-plus records can't truncate it.
        environment division.
+       input-output section.
+       file-control.
+           select pipe-size-input-file assign to "PIPEIN"
+               organization line sequential
+               file status WS-IN-STATUS.
+           select pipe-size-report-file assign to "PIPEOUT"
+               organization line sequential
+               file status WS-OUT-STATUS.
+           select rates-file assign to "RATES"
+               organization indexed
+               access mode random
+               record key RATE-NAME
+               file status WS-RATES-STATUS.
 
        data division.
        file section.
+       FD  pipe-size-input-file.
+       01  PIPE-INPUT-RECORD.
+           05  IN-RADIUS               pic 9(03)v99.
+           05  IN-DIAMETER             pic 9(03)v99.
+
+       FD  pipe-size-report-file.
+       01  PIPE-REPORT-RECORD          pic x(80).
+
+       COPY ratesrec.
+
        working-storage section.
-       01 VAL_1 pic 9 value zeros.
-       01 VAL_2 pic 9 value zeros.
+       01  WS-IN-STATUS  pic xx value "00".
+           88  WS-IN-OK              value "00".
+           88  WS-IN-EOF             value "10".
+       01  WS-OUT-STATUS pic xx value "00".
+       01  WS-RATES-STATUS pic xx value "00".
+       COPY ratesnm.
+       01 VAL_1 pic 9(03)v99 value zeros.
+       01 VAL_2 pic 9(03)v99 value zeros.
        01 VAL_3 pic 99 value 0.
-       01 VAL_4.
-           02 VAL_5 pic 999.
-           02 VAL_6 pic 99.
-           02 VAL_7 pic 9999.
+       COPY ssnfld.
        *> Defining [CONSTANTS].
-       01 PIValue constant as 3.14.
+       01 PIValue pic s9(03)v9(06) value 3.14.
+
+       01  WS-CIRCUMFERENCE            pic 9(04)v9999.
+       01  WS-AREA                     pic 9(07)v9999.
+
+       01  WS-REPORT-LINE.
+           05  RL-RADIUS               pic zz9.99.
+           05  filler                  pic x(03) value spaces.
+           05  RL-DIAMETER             pic zz9.99.
+           05  filler                  pic x(03) value spaces.
+           05  RL-CIRCUMFERENCE        pic zzz9.9999.
+           05  filler                  pic x(03) value spaces.
+           05  RL-AREA                 pic zzzzzz9.9999.
+           05  filler                  pic x(29) value spaces.
+
+       01  WS-RUN-RECORD-COUNT         pic 9(07) value 0.
+       01  WS-RUN-AREA-TOTAL           pic 9(09)v9999 value 0.
+
+       01  WS-TRAILER-LINE.
+           05  filler                  pic x(02) value spaces.
+           05  filler                  pic x(14) value "RECORD COUNT: ".
+           05  TL-RECORD-COUNT         pic zzz,zzz,zz9.
+           05  filler                  pic x(05) value spaces.
+           05  filler                  pic x(11) value "AREA TOTAL:".
+           05  filler                  pic x(01) value spaces.
+           05  TL-AREA-TOTAL           pic zzzzzzzz9.9999.
 
        procedure division.
+       perform load-pi-constant
+
        display "[OUTPUT] -> " PIValue
 
-       stop run.
\ No newline at end of file
+       perform batch-calculate-pipe-sizes
+
+       goback.
+
+       load-pi-constant.
+           move RATE-NAME-PI to RATE-NAME
+           open input rates-file
+           if WS-RATES-STATUS = "00"
+               read rates-file
+               if WS-RATES-STATUS = "00"
+                   move RATE-VALUE to PIValue
+               end-if
+               close rates-file
+           end-if.
+
+       batch-calculate-pipe-sizes.
+           move 0 to WS-RUN-RECORD-COUNT
+           move 0 to WS-RUN-AREA-TOTAL
+           open input pipe-size-input-file
+           if not WS-IN-OK
+               display "[BATCH] no pipe-size input file present - skipping batch run"
+           else
+               open output pipe-size-report-file
+               perform process-pipe-record until WS-IN-EOF
+               perform print-run-trailer
+               close pipe-size-input-file
+               close pipe-size-report-file
+           end-if.
+
+       process-pipe-record.
+           read pipe-size-input-file into PIPE-INPUT-RECORD
+               at end
+                   set WS-IN-EOF to true
+               not at end
+                   move IN-RADIUS to VAL_1
+                   move IN-DIAMETER to VAL_2
+                   compute WS-CIRCUMFERENCE rounded = 2 * PIValue * VAL_1
+                   compute WS-AREA rounded = PIValue * VAL_1 * VAL_1
+                   move VAL_1 to RL-RADIUS
+                   move VAL_2 to RL-DIAMETER
+                   move WS-CIRCUMFERENCE to RL-CIRCUMFERENCE
+                   move WS-AREA to RL-AREA
+                   write PIPE-REPORT-RECORD from WS-REPORT-LINE
+                   add 1 to WS-RUN-RECORD-COUNT
+                   add WS-AREA to WS-RUN-AREA-TOTAL
+           end-read.
+
+       print-run-trailer.
+           move WS-RUN-RECORD-COUNT to TL-RECORD-COUNT
+           move WS-RUN-AREA-TOTAL to TL-AREA-TOTAL
+           write PIPE-REPORT-RECORD from WS-TRAILER-LINE.
