@@ -0,0 +1,47 @@
+       >>SOURCE FORMAT FREE
+       identification division.
+       program-id. menu.
+       author. Irfan Ghat.
+       date-written.Aug 9th 2026
+      *> front-end menu - calls working_with_input, demo, and numbers
+      *> as subprograms and returns here after each, so an operator
+      *> can do intake, lookup, and calculation in one sitting.
+      *> modified Aug 9th 2026 - call WORKINPT, the short external
+      *> entry point working_with_input exposes for this purpose -
+      *> its PROGRAM-ID is too long for a real LOADLIB member name, so
+      *> the CALL has to resolve against the same name the JCL uses.
+       environment division.
+
+       data division.
+       working-storage section.
+       01  WS-CHOICE                   pic 9 value 0.
+           88  WS-EXIT-MENU                       value 9.
+
+       procedure division.
+       perform show-menu until WS-EXIT-MENU
+
+       stop run.
+
+       show-menu.
+           display " "
+           display "-------------------------------------------"
+           display " 1. Capture / enroll an SSN"
+           display " 2. Look up an employee"
+           display " 3. Run a pipe-size calculation"
+           display " 9. Exit"
+           display "-------------------------------------------"
+           display "Selection: " with no advancing
+           accept WS-CHOICE
+
+           evaluate WS-CHOICE
+               when 1
+                   call "WORKINPT"
+               when 2
+                   call "demo"
+               when 3
+                   call "numbers"
+               when 9
+                   continue
+               when other
+                   display "Not a valid selection"
+           end-evaluate.
