@@ -0,0 +1,67 @@
+//NIGHTJOB JOB (ACCT001),'SSN NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTJOB - runs the nightly SSN intake / lookup / pipe-size   *
+//* calculation chain, the payroll extract, and the SSA high-group*
+//* reconciliation as one job.  Each step checks the condition    *
+//* code of the step(s) before it, so a failure anywhere in the   *
+//* chain stops the run instead of the operator babysitting five  *
+//* separate program invocations.                                 *
+//*                                                                *
+//* To resume an abended run from the checkpoint file written by  *
+//* STEP010 (see SSNCKPT DD), resubmit with RESTART=STEP010 on     *
+//* this JOB card - the step reads SSNCKPT and skips the           *
+//* transactions already posted.                                  *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=WORKINPT
+//*        batch intake - validates and posts the overnight SSN
+//*        transaction deck to the employee master and audit trail
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SSNTRANS DD DISP=SHR,DSN=PROD.SSN.TRANIN
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//SSNAUDIT DD DISP=MOD,DSN=PROD.SSN.AUDIT
+//SSNCKPT  DD DISP=(MOD,CATLG,DELETE),DSN=PROD.SSN.CHECKPT,
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP015  EXEC PGM=PAYXTRCT,COND=(0,NE,STEP010)
+//*        payroll extract - feeds every enrollment on the master
+//*        into payroll's intake file, so postings made by STEP010
+//*        reach payroll without anyone re-keying them
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//PAYXTR   DD DISP=(NEW,CATLG,DELETE),DSN=PROD.PAY.XTRACT,
+//             SPACE=(TRK,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP016  EXEC PGM=SSARECON,COND=((0,NE,STEP010),(0,NE,STEP015))
+//*        SSA high-group reconciliation - flags any enrollment
+//*        whose area/group was never issued as of the high-group
+//*        list's cutoff
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//SSAHGLST DD DISP=SHR,DSN=PROD.SSA.HIGRPLST
+//SSAEXCPT DD DISP=(NEW,CATLG,DELETE),DSN=PROD.SSA.EXCPT,
+//             SPACE=(TRK,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=DEMO,COND=(0,NE,STEP010)
+//*        spot-check step - looks up one SSN (the first record read
+//*        from SYSIN) against the master posted by STEP010; this is
+//*        a single-record confirmation, not a full re-verification
+//*        of every employee posted overnight
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//EMPMAST  DD DISP=SHR,DSN=PROD.EMP.MASTER
+//SYSIN    DD DISP=SHR,DSN=PROD.SSN.TRANIN
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=NUMBERS,COND=((0,NE,STEP010),(0,NE,STEP020))
+//*        pipe-fitting calculation step - circumference and area
+//*        for the day's radius/diameter batch
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//PIPEIN   DD DISP=SHR,DSN=PROD.PIPE.SIZEIN
+//PIPEOUT  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.PIPE.SIZEOUT,
+//             SPACE=(TRK,(5,5))
+//RATES    DD DISP=SHR,DSN=PROD.RATES.MASTER
+//SYSOUT   DD SYSOUT=*
