@@ -3,28 +3,75 @@
        program-id. demo.
        author. Irfan Ghat.
        date-written.May 25th 2024
+      *> modified Aug 9th 2026 - look up the keyed employee on the
+      *> master file instead of echoing back whatever was typed in.
+      *> modified Aug 9th 2026 - moved the SSN layout and its format
+      *> check out to the shared ssnfld/ssnsw/ssnchk copybooks.
+      *> modified Aug 9th 2026 - mask the SSN on screen (last four
+      *> digits only); the full value is only ever used as the master
+      *> file key, never displayed.
+      *> modified Aug 9th 2026 - skip gracefully, like the other
+      *> programs that touch EMPMAST, when the master file isn't
+      *> present yet instead of proceeding against an unopened file.
+      *> modified Aug 9th 2026 - reject a non-numeric entry before it
+      *> reaches the format check/mask, same as working_with_input's
+      *> ACCEPT loop.
        environment division.
+       input-output section.
+       file-control.
+           select employee-master-file assign to "EMPMAST"
+               organization indexed
+               access mode random
+               record key EMP-SSN-KEY
+               file status WS-EMP-STATUS.
 
        data division.
        file section.
+       COPY emprec.
+
        working-storage section.
-       01 userName pic x(30) value "You".
-       *> zeros are [figurative] [constants].
-       01 num1 pic 9 value zeros. 
+       01  WS-EMP-STATUS pic xx value "00".
+           88  WS-EMP-FOUND                value "00".
+           88  WS-EMP-NOT-FOUND            value "23".
+       01 num1 pic 9 value zeros.
        01 num2 pic 9 value zeros.
        01 total pic 99 value 0.
-       01 SSNum.
-           02 SSArea pic 999.
-           02 SSGroup pic 99.
-           02 SSSerial pic 9999.
+       COPY ssnfld.
+       COPY ssnsw.
+       COPY ssnmsk.
        *> Define [constant]
        01 PIValue constant as 3.14.
 
        procedure division.
-       display "What is your social security number " with no advancing
-       accept userName
-       display "Hello " userName
+       open input employee-master-file
+       if not WS-EMP-FOUND
+           display "[DEMO] no employee master file present - skipping lookup"
+       else
+           display "What is your social security number " with no advancing
+           accept SSN-TEXT
+
+           if SSN-TEXT is not numeric
+               display "That is not a valid social security number"
+           else
+               perform validate-ssn-format
+
+               if SSN-IS-INVALID
+                   display "That is not a valid social security number"
+               else
+                   perform mask-ssn
+                   move SSN-TEXT to EMP-SSN-KEY
+                   read employee-master-file
+                       invalid key
+                           display "Hello - no employee on file for SSN " SSN-MASKED
+                       not invalid key
+                           display "Hello " EMP-NAME " (SSN " SSN-MASKED ")"
+                   end-read
+               end-if
+           end-if
 
-       stop run.
+           close employee-master-file
+       end-if
+       goback.
 
-       
\ No newline at end of file
+       COPY ssnchk.
+       COPY ssnmskp.
